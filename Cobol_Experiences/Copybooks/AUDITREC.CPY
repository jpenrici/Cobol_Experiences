@@ -0,0 +1,18 @@
+      *>*****************************************************************
+      *> Copybook:    AUDITREC.CPY
+      *> Purpose:     Fixed-width record layout for the AUDIT-TRAIL
+      *>              file. Every program that changes an account's
+      *>              WS-ACCOUNT-BALANCE appends one of these records
+      *>              so the change can be reconstructed later for
+      *>              audit / dispute resolution.
+      *> Tect Stack:  GnuCOBOL
+      *>*****************************************************************
+
+       01  AT-AUDIT-RECORD.
+           05  AT-ACCOUNT-NAME     PIC X(20).
+           05  AT-RUN-DATE         PIC 9(08).
+           05  AT-OLD-BALANCE      PIC 9(07)V99.
+           05  AT-NEW-BALANCE      PIC 9(07)V99.
+           05  AT-REASON-CODE      PIC X(10).
+               88  AT-REASON-IS-VALID   VALUE "INTEREST  " "DEPOSIT   "
+                                               "WITHDRAWAL" "CORRECTION".
