@@ -0,0 +1,18 @@
+      *>*****************************************************************
+      *> Copybook:    BOMREC.CPY
+      *> Purpose:     Fixed-width record layout for the BOM-MASTER
+      *>              (bill of materials) file. Each record links one
+      *>              kit item to one of its components; a kit with
+      *>              three components is three records, one per
+      *>              component, all sharing the same BM-KIT-ITEM-ID.
+      *> Tect Stack:  GnuCOBOL
+      *>*****************************************************************
+
+       01  BM-BOM-RECORD.
+           05  BM-KIT-ITEM-ID        PIC 9(05).
+           05  BM-COMPONENT-ITEM-ID  PIC 9(05).
+           05  BM-COMPONENT-QTY      PIC 9(03).
+           *> Discount applied to the summed component price to get
+           *> the kit's selling price, e.g. 10,00 = 10%.  Carried on
+           *> every component line of the kit; zero means no discount.
+           05  BM-DISCOUNT-PERCENT   PIC 9(02)V99.
