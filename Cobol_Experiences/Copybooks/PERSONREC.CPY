@@ -0,0 +1,14 @@
+      *>*****************************************************************
+      *> Copybook:    PERSONREC.CPY
+      *> Purpose:     Fixed-width record layout for the CUSTOMER-MASTER
+      *>              file, shared by every program that reads or
+      *>              writes customer account records (PersonData and
+      *>              friends).
+      *> Tect Stack:  GnuCOBOL
+      *>*****************************************************************
+
+       01  PR-PERSON-RECORD.
+           05  PR-NAME             PIC X(20).
+           05  PR-AGE              PIC 9(03).
+           05  PR-ACCOUNT-BALANCE  PIC 9(07)V99.
+           05  PR-ACCOUNT-TYPE     PIC X(10).
