@@ -0,0 +1,19 @@
+      *>*****************************************************************
+      *> Copybook:    ITEMREC.CPY
+      *> Purpose:     Fixed-width record layout for the ITEM-MASTER
+      *>              file, shared by every program that reads or
+      *>              writes item records (Inventory-Example and
+      *>              friends).
+      *> Tect Stack:  GnuCOBOL
+      *>*****************************************************************
+
+       01  IM-ITEM-RECORD.
+           05  IM-ITEM-ID          PIC 9(05).
+           05  IM-NAME             PIC X(15).
+           05  IM-DESCRIPTION      PIC X(35).
+           05  IM-UNIT-PRICE       PIC 9(04)V99.
+           05  IM-STOCK-QTY        PIC 9(03).
+           05  IM-REORDER-LEVEL    PIC 9(03).
+           05  IM-CURRENCY-CODE    PIC X(03).
+           *> "S" = single sellable item, "K" = kit/bundle of items
+           05  IM-ITEM-TYPE        PIC X(01).
