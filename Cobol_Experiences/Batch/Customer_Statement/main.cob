@@ -0,0 +1,364 @@
+      *>*****************************************************************
+      *> Program:     Customer-Statement
+      *> Author:      Pet Shop IT - Accounts Team
+      *> Date-Written: 2026-08-09
+      *> Purpose:     Builds one print-ready statement line per
+      *>              CUSTOMER-MASTER account - name, account type,
+      *>              current balance and, once an interest accrual
+      *>              run has posted to the account this cycle, the
+      *>              interest amount - so statements can be handed
+      *>              to the printer/PDF step instead of read off the
+      *>              terminal to customers over the phone.
+      *> Tect Stack:  GnuCOBOL
+      *>
+      *> Modification History
+      *> ---------------------
+      *> 2026-08-09  PS-ACC  BALANCE now reconciles with INTEREST on
+      *>                     the same line - it is taken from
+      *>                     AUDIT-TRAIL's post-posting balance for
+      *>                     any account interest was posted to this
+      *>                     cycle, instead of always coming from
+      *>                     CUSTOMER-MASTER, which is not refreshed
+      *>                     until the next extract is taken.
+      *> 2026-08-09  PS-ACC  Widened WS-FORMATTED-BALANCE and
+      *>                     WS-FORMATTED-INTEREST - they only held 4
+      *>                     integer digits and were silently dropping
+      *>                     the leading digit of any balance or
+      *>                     interest amount of $10,000 or more.
+      *>*****************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Customer-Statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTOMER-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT-TRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO "CUSTOMER-STATEMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  STATEMENT-FILE.
+       01  CS-STATEMENT-LINE           PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       *> Working copy of the customer master record being statemented
+       01 WS-PERSON-RECORD.
+           05 WS-NAME               PIC X(20).
+           05 WS-AGE                PIC 9(03).
+           05 WS-ACCOUNT-BALANCE    PIC 9(07)V99.
+           05 WS-ACCOUNT-TYPE       PIC X(10).
+
+       01 WS-FORMATTED-BALANCE      PIC $Z,ZZZ,ZZ9.99.
+
+       01 WS-STATEMENT-DATE         PIC 9(08).
+
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH         PIC X(01)   VALUE "N".
+               88 WS-END-OF-FILE                  VALUE "Y".
+           05 WS-AUDIT-EOF-SWITCH   PIC X(01)   VALUE "N".
+               88 WS-AUDIT-END-OF-FILE             VALUE "Y".
+
+       01 WS-AUDIT-FILE-STATUS      PIC X(02).
+
+      *>-----------------------------------------------------------------
+      *> Interest postings from AUDIT-TRAIL are loaded into this table
+      *> keyed by account name, one entry per name, so each customer's
+      *> statement line can pick up this cycle's posting (if any) with
+      *> a table scan instead of a second pass over the audit file.
+      *> Where an account has more than one INTEREST entry on file the
+      *> most recent one read wins, since the table is overwritten on
+      *> each match.
+      *>
+      *> WS-INT-NEW-BALANCE carries AT-NEW-BALANCE - the balance
+      *> AUDIT-TRAIL recorded right after that posting - so the
+      *> statement's BALANCE line can reconcile with its INTEREST
+      *> line even when CUSTOMER-MASTER itself has not been refreshed
+      *> from CUSTOMER-MASTER-NEW yet. AUDIT-TRAIL, not the master
+      *> currently on hand, is the authoritative record of what an
+      *> account's balance last became.
+      *>-----------------------------------------------------------------
+       01 WS-INTEREST-TABLE.
+           05 WS-INTEREST-ENTRY OCCURS 200 TIMES.
+               10 WS-INT-NAME          PIC X(20).
+               10 WS-INT-AMOUNT        PIC 9(07)V99.
+               10 WS-INT-NEW-BALANCE   PIC 9(07)V99.
+               10 WS-INT-DATE          PIC 9(08).
+       01 WS-INTEREST-COUNT         PIC 9(04) COMP   VALUE ZERO.
+
+       *> Balance actually printed on the statement - the master's
+       *> balance, unless AUDIT-TRAIL shows a posting since made it
+       *> stale, in which case the posted balance is used instead.
+       01 WS-DISPLAY-BALANCE        PIC 9(07)V99.
+
+       01 WS-TBL-IDX                PIC 9(04) COMP.
+
+       01 WS-LOOKUP-SWITCH          PIC X(01).
+           88 WS-LOOKUP-FOUND                     VALUE "Y".
+
+       01 WS-INTEREST-DISPLAY       PIC X(13).
+       01 WS-FORMATTED-INTEREST     PIC $Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------
+      *> 0000-MAIN-PROCEDURE
+      *>-----------------------------------------------------------------
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *> Loads this cycle's interest postings (if the audit trail
+      *> exists at all - it will not until the first accrual run has
+      *> happened) and opens the customer master for the statement
+      *> pass itself.
+      *>-----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           ACCEPT WS-STATEMENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "35"
+               PERFORM 1100-LOAD-INTEREST-ENTRY
+                   THRU 1100-EXIT
+                   UNTIL WS-AUDIT-END-OF-FILE
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+           OPEN INPUT  CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT STATEMENT-FILE.
+
+           MOVE "--- CUSTOMER ACCOUNT STATEMENTS ---" TO CS-STATEMENT-LINE.
+           WRITE CS-STATEMENT-LINE.
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1100-LOAD-INTEREST-ENTRY
+      *>-----------------------------------------------------------------
+       1100-LOAD-INTEREST-ENTRY.
+
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "Y" TO WS-AUDIT-EOF-SWITCH
+                   GO TO 1100-EXIT
+           END-READ.
+
+           IF AT-REASON-CODE = "INTEREST  "
+               PERFORM 1110-STORE-INTEREST-ENTRY
+                   THRU 1110-EXIT
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1110-STORE-INTEREST-ENTRY
+      *> Records this posting against the account name, overwriting
+      *> any earlier entry for the same name so the latest posting on
+      *> file always wins. WS-INTEREST-TABLE holds one entry per
+      *> account posted to this cycle, so it must be able to hold the
+      *> whole customer base - if that count ever outgrows the table,
+      *> the run stops here with a clear message instead of writing
+      *> past the table's last entry.
+      *>-----------------------------------------------------------------
+       1110-STORE-INTEREST-ENTRY.
+
+           MOVE "N" TO WS-LOOKUP-SWITCH.
+
+           PERFORM 1120-SCAN-INTEREST-ENTRY
+               THRU 1120-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-INTEREST-COUNT
+                  OR WS-LOOKUP-FOUND.
+
+           IF NOT WS-LOOKUP-FOUND
+               IF WS-INTEREST-COUNT NOT < 200
+                   DISPLAY "*** ABEND: INTEREST POSTINGS EXCEED 200 "
+                           "ACCOUNTS - WS-INTEREST-TABLE IS FULL ***"
+                   DISPLAY "INCREASE WS-INTEREST-TABLE OCCURS AND "
+                           "RECOMPILE."
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-INTEREST-COUNT
+               MOVE AT-ACCOUNT-NAME TO WS-INT-NAME(WS-INTEREST-COUNT)
+               COMPUTE WS-INT-AMOUNT(WS-INTEREST-COUNT) =
+                   AT-NEW-BALANCE - AT-OLD-BALANCE
+               MOVE AT-NEW-BALANCE TO
+                   WS-INT-NEW-BALANCE(WS-INTEREST-COUNT)
+               MOVE AT-RUN-DATE TO WS-INT-DATE(WS-INTEREST-COUNT)
+           END-IF.
+
+       1110-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1120-SCAN-INTEREST-ENTRY
+      *>-----------------------------------------------------------------
+       1120-SCAN-INTEREST-ENTRY.
+
+           IF WS-INT-NAME(WS-TBL-IDX) = AT-ACCOUNT-NAME
+               COMPUTE WS-INT-AMOUNT(WS-TBL-IDX) =
+                   AT-NEW-BALANCE - AT-OLD-BALANCE
+               MOVE AT-NEW-BALANCE TO WS-INT-NEW-BALANCE(WS-TBL-IDX)
+               MOVE AT-RUN-DATE TO WS-INT-DATE(WS-TBL-IDX)
+               MOVE "Y" TO WS-LOOKUP-SWITCH
+           END-IF.
+
+       1120-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 2000-PROCESS-RECORD
+      *>-----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+
+           PERFORM 4000-BUILD-STATEMENT
+               THRU 4000-EXIT.
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 3000-READ-RECORD
+      *>-----------------------------------------------------------------
+       3000-READ-RECORD.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE PR-NAME            TO WS-NAME.
+           MOVE PR-AGE              TO WS-AGE.
+           MOVE PR-ACCOUNT-BALANCE  TO WS-ACCOUNT-BALANCE.
+           MOVE PR-ACCOUNT-TYPE     TO WS-ACCOUNT-TYPE.
+
+       3000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4000-BUILD-STATEMENT
+      *> Starts from the master's balance, then lets 4100-LOOKUP-
+      *> INTEREST replace it with AUDIT-TRAIL's post-posting balance
+      *> if this cycle posted interest to the account, so BALANCE and
+      *> INTEREST on the same statement line always reconcile.
+      *>-----------------------------------------------------------------
+       4000-BUILD-STATEMENT.
+
+           MOVE WS-ACCOUNT-BALANCE TO WS-DISPLAY-BALANCE.
+
+           PERFORM 4100-LOOKUP-INTEREST
+               THRU 4100-EXIT.
+
+           MOVE WS-DISPLAY-BALANCE TO WS-FORMATTED-BALANCE.
+
+           PERFORM 5000-WRITE-STATEMENT-LINE
+               THRU 5000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4100-LOOKUP-INTEREST
+      *>-----------------------------------------------------------------
+       4100-LOOKUP-INTEREST.
+
+           MOVE "N" TO WS-LOOKUP-SWITCH.
+           MOVE "NONE"  TO WS-INTEREST-DISPLAY.
+
+           PERFORM 4110-SCAN-INTEREST
+               THRU 4110-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-INTEREST-COUNT
+                  OR WS-LOOKUP-FOUND.
+
+       4100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4110-SCAN-INTEREST
+      *>-----------------------------------------------------------------
+       4110-SCAN-INTEREST.
+
+           IF WS-INT-NAME(WS-TBL-IDX) = WS-NAME
+               MOVE WS-INT-AMOUNT(WS-TBL-IDX) TO WS-FORMATTED-INTEREST
+               MOVE WS-FORMATTED-INTEREST      TO WS-INTEREST-DISPLAY
+               MOVE WS-INT-NEW-BALANCE(WS-TBL-IDX) TO WS-DISPLAY-BALANCE
+               MOVE "Y" TO WS-LOOKUP-SWITCH
+           END-IF.
+
+       4110-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5000-WRITE-STATEMENT-LINE
+      *>-----------------------------------------------------------------
+       5000-WRITE-STATEMENT-LINE.
+
+           INITIALIZE CS-STATEMENT-LINE.
+
+           STRING WS-NAME                DELIMITED BY SIZE
+                   " "                   DELIMITED BY SIZE
+                   WS-ACCOUNT-TYPE       DELIMITED BY SIZE
+                   " BALANCE:"           DELIMITED BY SIZE
+                   WS-FORMATTED-BALANCE DELIMITED BY SIZE
+                   " INTEREST:"          DELIMITED BY SIZE
+                   WS-INTEREST-DISPLAY   DELIMITED BY SIZE
+                   " DATE:"              DELIMITED BY SIZE
+                   WS-STATEMENT-DATE     DELIMITED BY SIZE
+                   INTO CS-STATEMENT-LINE
+           END-STRING.
+
+           WRITE CS-STATEMENT-LINE.
+
+       5000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 9000-TERMINATE
+      *>-----------------------------------------------------------------
+       9000-TERMINATE.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE STATEMENT-FILE.
+
+       9000-EXIT.
+           EXIT.
