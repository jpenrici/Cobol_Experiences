@@ -0,0 +1,509 @@
+      *>*****************************************************************
+      *> Program:     Sales-Reconciliation
+      *> Author:      Pet Shop IT - Inventory Team
+      *> Date-Written: 2026-08-08
+      *> Purpose:     Daily batch run that applies the day's sales
+      *>              transactions against the ITEM-MASTER, refreshes
+      *>              the stock quantity and prints a side-by-side
+      *>              reconciliation against today's physical stock
+      *>              count, flagging anything that doesn't agree.
+      *> Tect Stack:  GnuCOBOL
+      *>
+      *> Modification History
+      *> ---------------------
+      *> 2026-08-09  PS-INV  WS-SALES-TABLE and WS-COUNT-TABLE loaders
+      *>                     now abend with a clear message if the
+      *>                     day's sales or physical count ever
+      *>                     outgrows 200 distinct items, instead of
+      *>                     writing past the table and silently
+      *>                     corrupting adjacent WORKING-STORAGE.
+      *>*****************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Sales-Reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE
+               ASSIGN TO "ITEM-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ITEM-MASTER-NEW-FILE
+               ASSIGN TO "ITEM-MASTER-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALES-TRANSACTIONS-FILE
+               ASSIGN TO "SALES-TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STOCK-COUNT-FILE
+               ASSIGN TO "STOCK-COUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNT-FILE-STATUS.
+
+           SELECT RECONCILIATION-REPORT-FILE
+               ASSIGN TO "RECONCILIATION-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY ITEMREC.
+
+       FD  ITEM-MASTER-NEW-FILE.
+       01  IM-NEW-ITEM-RECORD.
+           05  IM-NEW-ITEM-ID          PIC 9(05).
+           05  IM-NEW-NAME             PIC X(15).
+           05  IM-NEW-DESCRIPTION      PIC X(35).
+           05  IM-NEW-UNIT-PRICE       PIC 9(04)V99.
+           05  IM-NEW-STOCK-QTY        PIC 9(03).
+           05  IM-NEW-REORDER-LEVEL    PIC 9(03).
+           05  IM-NEW-CURRENCY-CODE    PIC X(03).
+           05  IM-NEW-ITEM-TYPE        PIC X(01).
+
+       FD  SALES-TRANSACTIONS-FILE.
+       01  ST-SALES-RECORD.
+           05  ST-ITEM-ID              PIC 9(05).
+           05  ST-QTY-SOLD             PIC 9(03).
+
+       FD  STOCK-COUNT-FILE.
+       01  SC-COUNT-RECORD.
+           05  SC-ITEM-ID              PIC 9(05).
+           05  SC-COUNTED-QTY          PIC 9(03).
+
+       FD  RECONCILIATION-REPORT-FILE.
+       01  RC-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       *> Working copy of the item master record being reconciled
+       01 WS-ITEM-STRUCTURE.
+           05 WS-ITEM-ID           PIC 9(05).
+           05 WS-NAME               PIC X(15).
+           05 WS-DESCRIPTION        PIC X(35).
+           05 WS-UNIT-PRICE         PIC 9(04)V99.
+           05 WS-STOCK-QTY          PIC 9(03).
+           05 WS-REORDER-LEVEL      PIC 9(03).
+           05 WS-CURRENCY-CODE      PIC X(03).
+           05 WS-ITEM-TYPE          PIC X(01).
+
+       *> End-of-file switches
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH        PIC X(01)   VALUE "N".
+               88 WS-END-OF-FILE                VALUE "Y".
+           05 WS-SALES-EOF-SWITCH  PIC X(01)   VALUE "N".
+               88 WS-SALES-END-OF-FILE           VALUE "Y".
+           05 WS-COUNT-EOF-SWITCH  PIC X(01)   VALUE "N".
+               88 WS-COUNT-END-OF-FILE           VALUE "Y".
+
+       01 WS-COUNT-FILE-STATUS     PIC X(02).
+
+      *>-----------------------------------------------------------------
+      *> Sales transactions are aggregated into this table (one entry
+      *> per item, summed across every transaction line for that
+      *> item) and today's physical count is loaded into a second
+      *> table, so each ITEM-MASTER record can be reconciled with a
+      *> simple table scan instead of a keyed re-read of either file.
+      *>-----------------------------------------------------------------
+       01 WS-SALES-TABLE.
+           05 WS-SALES-ENTRY OCCURS 200 TIMES.
+               10 WS-SALES-ITEM-ID     PIC 9(05).
+               10 WS-SALES-QTY         PIC 9(05).
+       01 WS-SALES-COUNT           PIC 9(04) COMP   VALUE ZERO.
+
+       01 WS-COUNT-TABLE.
+           05 WS-COUNT-ENTRY OCCURS 200 TIMES.
+               10 WS-COUNT-ITEM-ID     PIC 9(05).
+               10 WS-COUNT-QTY         PIC 9(03).
+       01 WS-COUNT-TABLE-COUNT     PIC 9(04) COMP   VALUE ZERO.
+
+       01 WS-TBL-IDX               PIC 9(04) COMP.
+
+       01 WS-LOOKUP-SWITCH         PIC X(01).
+           88 WS-LOOKUP-FOUND                    VALUE "Y".
+       01 WS-COUNT-FOUND-SWITCH    PIC X(01).
+           88 WS-COUNT-FOUND                     VALUE "Y".
+
+       01 WS-BEGINNING-STOCK       PIC 9(03).
+       01 WS-UNITS-SOLD            PIC 9(05).
+       01 WS-EXPECTED-ENDING       PIC S9(05).
+       01 WS-ACTUAL-COUNTED        PIC 9(03).
+
+       01 WS-MASK-BEGIN            PIC ZZ9.
+       01 WS-MASK-SOLD              PIC ZZZZ9.
+       01 WS-MASK-EXPECTED          PIC -ZZZZ9.
+       01 WS-MASK-ACTUAL            PIC ZZ9.
+
+       01 WS-ACTUAL-DISPLAY         PIC X(05).
+       01 WS-FLAG-TEXT              PIC X(18)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------
+      *> 0000-MAIN-PROCEDURE
+      *>-----------------------------------------------------------------
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *> Loads the day's sales and today's physical count into
+      *> tables, then opens the item master for the reconciliation
+      *> pass itself.
+      *>-----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           OPEN INPUT SALES-TRANSACTIONS-FILE.
+
+           PERFORM 1100-LOAD-SALES-ENTRY
+               THRU 1100-EXIT
+               UNTIL WS-SALES-END-OF-FILE.
+
+           CLOSE SALES-TRANSACTIONS-FILE.
+
+           OPEN INPUT STOCK-COUNT-FILE.
+           IF WS-COUNT-FILE-STATUS NOT = "35"
+               PERFORM 1200-LOAD-COUNT-ENTRY
+                   THRU 1200-EXIT
+                   UNTIL WS-COUNT-END-OF-FILE
+               CLOSE STOCK-COUNT-FILE
+           END-IF.
+
+           OPEN INPUT  ITEM-MASTER-FILE.
+           OPEN OUTPUT ITEM-MASTER-NEW-FILE.
+           OPEN OUTPUT RECONCILIATION-REPORT-FILE.
+
+           MOVE "--- SALES RECONCILIATION REPORT ---" TO RC-REPORT-LINE.
+           WRITE RC-REPORT-LINE.
+
+           PERFORM 3000-READ-ITEM
+               THRU 3000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1100-LOAD-SALES-ENTRY
+      *>-----------------------------------------------------------------
+       1100-LOAD-SALES-ENTRY.
+
+           READ SALES-TRANSACTIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-SALES-EOF-SWITCH
+                   GO TO 1100-EXIT
+           END-READ.
+
+           PERFORM 1110-ACCUMULATE-SALE
+               THRU 1110-EXIT.
+
+       1100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1110-ACCUMULATE-SALE
+      *> Adds this transaction's quantity to the matching item's
+      *> running total in WS-SALES-TABLE, or starts a new entry for
+      *> it if it is the first transaction seen for that item today.
+      *> WS-SALES-TABLE holds one entry per distinct item sold, so it
+      *> must be able to hold every item the day's sales touch - if
+      *> that count ever outgrows the table, the run stops here with
+      *> a clear message instead of writing past the table's last
+      *> entry and corrupting whatever WORKING-STORAGE sits next to
+      *> it.
+      *>-----------------------------------------------------------------
+       1110-ACCUMULATE-SALE.
+
+           MOVE "N" TO WS-LOOKUP-SWITCH.
+
+           PERFORM 1120-SCAN-SALES-ENTRY
+               THRU 1120-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-SALES-COUNT
+                  OR WS-LOOKUP-FOUND.
+
+           IF NOT WS-LOOKUP-FOUND
+               IF WS-SALES-COUNT NOT < 200
+                   DISPLAY "*** ABEND: SALES-TRANSACTIONS EXCEEDS " ,
+                           "200 DISTINCT ITEMS - WS-SALES-TABLE IS "
+                           "FULL ***"
+                   DISPLAY "INCREASE WS-SALES-TABLE OCCURS AND "
+                           "RECOMPILE."
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-SALES-COUNT
+               MOVE ST-ITEM-ID  TO WS-SALES-ITEM-ID(WS-SALES-COUNT)
+               MOVE ST-QTY-SOLD TO WS-SALES-QTY(WS-SALES-COUNT)
+           END-IF.
+
+       1110-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1120-SCAN-SALES-ENTRY
+      *>-----------------------------------------------------------------
+       1120-SCAN-SALES-ENTRY.
+
+           IF WS-SALES-ITEM-ID(WS-TBL-IDX) = ST-ITEM-ID
+               ADD ST-QTY-SOLD TO WS-SALES-QTY(WS-TBL-IDX)
+               MOVE "Y" TO WS-LOOKUP-SWITCH
+           END-IF.
+
+       1120-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1200-LOAD-COUNT-ENTRY
+      *> WS-COUNT-TABLE holds one entry per STOCK-COUNT line, so it
+      *> must be able to hold the whole day's physical count - if
+      *> that count ever outgrows the table, the run stops here with
+      *> a clear message instead of writing past the table's last
+      *> entry.
+      *>-----------------------------------------------------------------
+       1200-LOAD-COUNT-ENTRY.
+
+           READ STOCK-COUNT-FILE
+               AT END
+                   MOVE "Y" TO WS-COUNT-EOF-SWITCH
+                   GO TO 1200-EXIT
+           END-READ.
+
+           IF WS-COUNT-TABLE-COUNT NOT < 200
+               DISPLAY "*** ABEND: STOCK-COUNT EXCEEDS 200 ITEMS - "
+                       "WS-COUNT-TABLE IS FULL ***"
+               DISPLAY "INCREASE WS-COUNT-TABLE OCCURS AND RECOMPILE."
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO WS-COUNT-TABLE-COUNT.
+           MOVE SC-ITEM-ID      TO WS-COUNT-ITEM-ID(WS-COUNT-TABLE-COUNT).
+           MOVE SC-COUNTED-QTY  TO WS-COUNT-QTY(WS-COUNT-TABLE-COUNT).
+
+       1200-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 2000-PROCESS-RECORD
+      *>-----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+
+           PERFORM 4000-RECONCILE-ITEM
+               THRU 4000-EXIT.
+
+           PERFORM 5000-WRITE-NEW-MASTER
+               THRU 5000-EXIT.
+
+           PERFORM 3000-READ-ITEM
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 3000-READ-ITEM
+      *>-----------------------------------------------------------------
+       3000-READ-ITEM.
+
+           READ ITEM-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE IM-ITEM-ID       TO WS-ITEM-ID.
+           MOVE IM-NAME          TO WS-NAME.
+           MOVE IM-DESCRIPTION   TO WS-DESCRIPTION.
+           MOVE IM-UNIT-PRICE    TO WS-UNIT-PRICE.
+           MOVE IM-STOCK-QTY     TO WS-STOCK-QTY.
+           MOVE IM-REORDER-LEVEL TO WS-REORDER-LEVEL.
+           MOVE IM-CURRENCY-CODE TO WS-CURRENCY-CODE.
+           MOVE IM-ITEM-TYPE     TO WS-ITEM-TYPE.
+
+       3000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4000-RECONCILE-ITEM
+      *> Beginning stock minus today's units sold gives the expected
+      *> ending stock; that is compared with today's physical count,
+      *> and WS-STOCK-QTY is refreshed with the expected figure so
+      *> the new master reflects today's sales. An item that sold
+      *> more than it had on hand (a miskeyed sale) cannot leave the
+      *> master with negative stock, so it is clamped to zero and
+      *> flagged OVERSOLD instead of a plain discrepancy.
+      *>-----------------------------------------------------------------
+       4000-RECONCILE-ITEM.
+
+           MOVE WS-STOCK-QTY TO WS-BEGINNING-STOCK.
+           MOVE SPACES TO WS-FLAG-TEXT.
+
+           PERFORM 4100-LOOKUP-SOLD-QTY
+               THRU 4100-EXIT.
+
+           COMPUTE WS-EXPECTED-ENDING =
+               WS-BEGINNING-STOCK - WS-UNITS-SOLD.
+
+           PERFORM 4200-LOOKUP-COUNTED-QTY
+               THRU 4200-EXIT.
+
+           IF WS-EXPECTED-ENDING < ZERO
+               MOVE "** OVERSOLD **"    TO WS-FLAG-TEXT
+               MOVE ZERO                TO WS-STOCK-QTY
+           ELSE
+               MOVE WS-EXPECTED-ENDING   TO WS-STOCK-QTY
+               IF WS-COUNT-FOUND
+                   IF WS-ACTUAL-COUNTED NOT = WS-EXPECTED-ENDING
+                       MOVE "** DISCREPANCY **" TO WS-FLAG-TEXT
+                   END-IF
+               ELSE
+                   MOVE "NO COUNT"       TO WS-FLAG-TEXT
+               END-IF
+           END-IF.
+
+           PERFORM 6000-WRITE-RECONCILIATION-LINE
+               THRU 6000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4100-LOOKUP-SOLD-QTY
+      *>-----------------------------------------------------------------
+       4100-LOOKUP-SOLD-QTY.
+
+           MOVE ZERO TO WS-UNITS-SOLD.
+           MOVE "N" TO WS-LOOKUP-SWITCH.
+
+           PERFORM 4110-SCAN-SOLD-ENTRY
+               THRU 4110-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-SALES-COUNT
+                  OR WS-LOOKUP-FOUND.
+
+       4100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4110-SCAN-SOLD-ENTRY
+      *>-----------------------------------------------------------------
+       4110-SCAN-SOLD-ENTRY.
+
+           IF WS-SALES-ITEM-ID(WS-TBL-IDX) = WS-ITEM-ID
+               MOVE WS-SALES-QTY(WS-TBL-IDX) TO WS-UNITS-SOLD
+               MOVE "Y" TO WS-LOOKUP-SWITCH
+           END-IF.
+
+       4110-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4200-LOOKUP-COUNTED-QTY
+      *>-----------------------------------------------------------------
+       4200-LOOKUP-COUNTED-QTY.
+
+           MOVE ZERO TO WS-ACTUAL-COUNTED.
+           MOVE "N" TO WS-COUNT-FOUND-SWITCH.
+
+           PERFORM 4210-SCAN-COUNT-ENTRY
+               THRU 4210-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-COUNT-TABLE-COUNT
+                  OR WS-COUNT-FOUND.
+
+       4200-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4210-SCAN-COUNT-ENTRY
+      *>-----------------------------------------------------------------
+       4210-SCAN-COUNT-ENTRY.
+
+           IF WS-COUNT-ITEM-ID(WS-TBL-IDX) = WS-ITEM-ID
+               MOVE WS-COUNT-QTY(WS-TBL-IDX) TO WS-ACTUAL-COUNTED
+               MOVE "Y" TO WS-COUNT-FOUND-SWITCH
+           END-IF.
+
+       4210-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5000-WRITE-NEW-MASTER
+      *>-----------------------------------------------------------------
+       5000-WRITE-NEW-MASTER.
+
+           MOVE WS-ITEM-ID       TO IM-NEW-ITEM-ID.
+           MOVE WS-NAME          TO IM-NEW-NAME.
+           MOVE WS-DESCRIPTION   TO IM-NEW-DESCRIPTION.
+           MOVE WS-UNIT-PRICE    TO IM-NEW-UNIT-PRICE.
+           MOVE WS-STOCK-QTY     TO IM-NEW-STOCK-QTY.
+           MOVE WS-REORDER-LEVEL TO IM-NEW-REORDER-LEVEL.
+           MOVE WS-CURRENCY-CODE TO IM-NEW-CURRENCY-CODE.
+           MOVE WS-ITEM-TYPE     TO IM-NEW-ITEM-TYPE.
+
+           WRITE IM-NEW-ITEM-RECORD.
+
+       5000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 6000-WRITE-RECONCILIATION-LINE
+      *>-----------------------------------------------------------------
+       6000-WRITE-RECONCILIATION-LINE.
+
+           MOVE WS-BEGINNING-STOCK  TO WS-MASK-BEGIN.
+           MOVE WS-UNITS-SOLD       TO WS-MASK-SOLD.
+           MOVE WS-EXPECTED-ENDING  TO WS-MASK-EXPECTED.
+
+           INITIALIZE WS-ACTUAL-DISPLAY.
+           IF WS-COUNT-FOUND
+               MOVE WS-ACTUAL-COUNTED TO WS-MASK-ACTUAL
+               MOVE WS-MASK-ACTUAL     TO WS-ACTUAL-DISPLAY
+           ELSE
+               MOVE "N/A"              TO WS-ACTUAL-DISPLAY
+           END-IF.
+
+           INITIALIZE RC-REPORT-LINE.
+
+           STRING WS-ITEM-ID            DELIMITED BY SIZE
+                   "  "                 DELIMITED BY SIZE
+                   WS-NAME              DELIMITED BY SIZE
+                   " BEG:"              DELIMITED BY SIZE
+                   WS-MASK-BEGIN        DELIMITED BY SIZE
+                   " SOLD:"             DELIMITED BY SIZE
+                   WS-MASK-SOLD         DELIMITED BY SIZE
+                   " EXP:"              DELIMITED BY SIZE
+                   WS-MASK-EXPECTED     DELIMITED BY SIZE
+                   " ACT:"              DELIMITED BY SIZE
+                   WS-ACTUAL-DISPLAY    DELIMITED BY SIZE
+                   " "                  DELIMITED BY SIZE
+                   WS-FLAG-TEXT         DELIMITED BY SIZE
+                   INTO RC-REPORT-LINE
+           END-STRING.
+
+           WRITE RC-REPORT-LINE.
+
+       6000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 9000-TERMINATE
+      *>-----------------------------------------------------------------
+       9000-TERMINATE.
+
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE ITEM-MASTER-NEW-FILE.
+           CLOSE RECONCILIATION-REPORT-FILE.
+
+       9000-EXIT.
+           EXIT.
