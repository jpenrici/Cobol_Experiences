@@ -0,0 +1,278 @@
+      *>*****************************************************************
+      *> Program:     Interest-Accrual-Batch
+      *> Author:      Pet Shop IT - Accounts Team
+      *> Date-Written: 2026-08-08
+      *> Purpose:     Monthly batch run that posts interest to every
+      *>              SAVINGS account on the CUSTOMER-MASTER file.
+      *>              Writes a refreshed CUSTOMER-MASTER-NEW file, a
+      *>              teller-ready posting listing and an AUDIT-TRAIL
+      *>              record for every balance it changes.
+      *> Tect Stack:  GnuCOBOL
+      *>
+      *> Modification History
+      *> ---------------------
+      *> 2026-08-09  PS-ACC  Widened the three WS-FORMATTED-xxx masks
+      *>                     on the teller posting line - they only
+      *>                     held 4 integer digits and were silently
+      *>                     dropping the leading digit of any balance
+      *>                     or interest amount of $10,000 or more.
+      *>*****************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Interest-Accrual-Batch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTOMER-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER-NEW-FILE
+               ASSIGN TO "CUSTOMER-MASTER-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTEREST-POSTING-FILE
+               ASSIGN TO "INTEREST-POSTING"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT-TRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  CUSTOMER-MASTER-NEW-FILE.
+       01  PR-NEW-PERSON-RECORD.
+           05  PR-NEW-NAME             PIC X(20).
+           05  PR-NEW-AGE              PIC 9(03).
+           05  PR-NEW-ACCOUNT-BALANCE  PIC 9(07)V99.
+           05  PR-NEW-ACCOUNT-TYPE     PIC X(10).
+
+       FD  INTEREST-POSTING-FILE.
+       01  IP-REPORT-LINE           PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+
+       *> Working copy of the customer record being processed
+       01 WS-PERSON-RECORD.
+           05 WS-NAME              PIC X(20).
+           05 WS-AGE               PIC 9(03).
+           05 WS-ACCOUNT-BALANCE   PIC 9(07)V99.
+           05 WS-ACCOUNT-TYPE      PIC X(10).
+               88 WS-ACCOUNT-TYPE-IS-SAVINGS  VALUE "SAVINGS   ".
+
+       *> Posted monthly interest rate, expressed as a decimal
+       *> fraction (0,0050 = 0.50% a month)
+       01 WS-MONTHLY-RATE       PIC 9V9(04)   VALUE 0.0050.
+
+       01 WS-INTEREST-AMOUNT    PIC 9(07)V99.
+       01 WS-OLD-BALANCE        PIC 9(07)V99.
+
+       *> Variables for formatted output (Editing Masks)
+       01 WS-FORMATTED-OLD-BALANCE     PIC $Z,ZZZ,ZZ9.99.
+       01 WS-FORMATTED-INTEREST        PIC $Z,ZZZ,ZZ9.99.
+       01 WS-FORMATTED-NEW-BALANCE     PIC $Z,ZZZ,ZZ9.99.
+
+       *> End-of-file switch and the condition tested against it
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH    PIC X(01)   VALUE "N".
+               88 WS-END-OF-FILE           VALUE "Y".
+
+       01 WS-RUN-DATE           PIC 9(08).
+
+       *> AUDIT-TRAIL accumulates across runs, so the file may not
+       *> exist yet the first time this program is ever run
+       01 WS-AUDIT-FILE-STATUS  PIC X(02).
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------
+      *> 0000-MAIN-PROCEDURE
+      *> Opens every file, drives the read/post/write loop and closes
+      *> everything down again at end of file.
+      *>-----------------------------------------------------------------
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *>-----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT  CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT CUSTOMER-MASTER-NEW-FILE.
+           OPEN OUTPUT INTEREST-POSTING-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+           MOVE "--- INTEREST ACCRUAL POSTING ---" TO IP-REPORT-LINE.
+           WRITE IP-REPORT-LINE.
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 2000-PROCESS-RECORD
+      *> One pass through the loop: post interest to the record on
+      *> hand if it is a savings account, copy it to the new master,
+      *> then read the next one.
+      *>-----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+
+           IF WS-ACCOUNT-TYPE-IS-SAVINGS
+               PERFORM 4000-POST-INTEREST
+                   THRU 4000-EXIT
+           END-IF.
+
+           PERFORM 5000-WRITE-NEW-MASTER
+               THRU 5000-EXIT.
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 3000-READ-RECORD
+      *>-----------------------------------------------------------------
+       3000-READ-RECORD.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE PR-NAME             TO WS-NAME.
+           MOVE PR-AGE              TO WS-AGE.
+           MOVE PR-ACCOUNT-BALANCE  TO WS-ACCOUNT-BALANCE.
+           MOVE PR-ACCOUNT-TYPE     TO WS-ACCOUNT-TYPE.
+
+       3000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4000-POST-INTEREST
+      *> Applies the posted monthly rate to the account balance,
+      *> writes the teller posting line and the audit trail entry
+      *> for the change.
+      *>-----------------------------------------------------------------
+       4000-POST-INTEREST.
+
+           MOVE WS-ACCOUNT-BALANCE TO WS-OLD-BALANCE.
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               WS-ACCOUNT-BALANCE * WS-MONTHLY-RATE.
+
+           ADD WS-INTEREST-AMOUNT TO WS-ACCOUNT-BALANCE.
+
+           PERFORM 6000-WRITE-POSTING-LINE
+               THRU 6000-EXIT.
+
+           PERFORM 7000-WRITE-AUDIT-RECORD
+               THRU 7000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5000-WRITE-NEW-MASTER
+      *> Writes the (possibly updated) record to the refreshed
+      *> customer master so the next run starts from today's
+      *> balances.
+      *>-----------------------------------------------------------------
+       5000-WRITE-NEW-MASTER.
+
+           MOVE WS-NAME             TO PR-NEW-NAME.
+           MOVE WS-AGE              TO PR-NEW-AGE.
+           MOVE WS-ACCOUNT-BALANCE  TO PR-NEW-ACCOUNT-BALANCE.
+           MOVE WS-ACCOUNT-TYPE     TO PR-NEW-ACCOUNT-TYPE.
+
+           WRITE PR-NEW-PERSON-RECORD.
+
+       5000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 6000-WRITE-POSTING-LINE
+      *> Formats the same way WS-FORMATTED-BALANCE does in PersonData
+      *> so the listing can go straight to the teller desk.
+      *>-----------------------------------------------------------------
+       6000-WRITE-POSTING-LINE.
+
+           MOVE WS-OLD-BALANCE      TO WS-FORMATTED-OLD-BALANCE.
+           MOVE WS-INTEREST-AMOUNT  TO WS-FORMATTED-INTEREST.
+           MOVE WS-ACCOUNT-BALANCE  TO WS-FORMATTED-NEW-BALANCE.
+
+           INITIALIZE IP-REPORT-LINE.
+
+           STRING WS-NAME                     DELIMITED BY SIZE
+                   " OLD:"                    DELIMITED BY SIZE
+                   WS-FORMATTED-OLD-BALANCE    DELIMITED BY SIZE
+                   " INT:"                    DELIMITED BY SIZE
+                   WS-FORMATTED-INTEREST       DELIMITED BY SIZE
+                   " NEW:"                    DELIMITED BY SIZE
+                   WS-FORMATTED-NEW-BALANCE    DELIMITED BY SIZE
+                   INTO IP-REPORT-LINE
+           END-STRING.
+
+           WRITE IP-REPORT-LINE.
+
+       6000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 7000-WRITE-AUDIT-RECORD
+      *>-----------------------------------------------------------------
+       7000-WRITE-AUDIT-RECORD.
+
+           MOVE WS-NAME             TO AT-ACCOUNT-NAME.
+           MOVE WS-RUN-DATE         TO AT-RUN-DATE.
+           MOVE WS-OLD-BALANCE      TO AT-OLD-BALANCE.
+           MOVE WS-ACCOUNT-BALANCE  TO AT-NEW-BALANCE.
+           MOVE "INTEREST  "        TO AT-REASON-CODE.
+
+           WRITE AT-AUDIT-RECORD.
+
+       7000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 9000-TERMINATE
+      *>-----------------------------------------------------------------
+       9000-TERMINATE.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE CUSTOMER-MASTER-NEW-FILE.
+           CLOSE INTEREST-POSTING-FILE.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       9000-EXIT.
+           EXIT.
