@@ -1,14 +1,49 @@
-*>*****************************************************************
-*> Author:      Your Name
-*> Date:        2025-12-26
-*> Purpose:     Study of type and variable declaration.
-*> Tect Stack:  GnuCOBOL / Debian 13
-*>*****************************************************************
+      *>*****************************************************************
+      *> Program:     PersonData
+      *> Author:      Pet Shop IT - Accounts Team
+      *> Date-Written: 2025-12-26
+      *> Purpose:     Batch customer account listing. Reads every
+      *>              record on the CUSTOMER-MASTER file, validates
+      *>              age and account type, and displays the good
+      *>              records while routing bad ones to an exception
+      *>              listing instead of silently skipping them.
+      *> Tect Stack:  GnuCOBOL / Debian 13
+      *>
+      *> Modification History
+      *> ---------------------
+      *> 2026-08-08  PS-ACC  Replaced the single hard-coded person
+      *>                     record with a real CUSTOMER-MASTER file
+      *>                     read in a loop, and added age / account
+      *>                     type validation with an exception report
+      *>                     for records that fail it.
+      *> 2026-08-09  PS-ACC  Widened WS-FORMATTED-BALANCE - it only
+      *>                     held 4 integer digits and was silently
+      *>                     dropping the leading digit of any balance
+      *>                     of $10,000 or more.
+      *>*****************************************************************
 
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. PersonData.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PersonData.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTOMER-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "EXCEPTION-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  ER-REPORT-LINE           PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        *> Group Item: 01 Level defines the record
@@ -19,26 +54,179 @@ IDENTIFICATION DIVISION.
            *> V defines the logical decimal point for calculations
            05 WS-ACCOUNT-BALANCE   PIC 9(07)V99.
            05 WS-ACCOUNT-TYPE      PIC X(10).
+               88 WS-ACCOUNT-TYPE-VALID  VALUE "SAVINGS   " "CHECKING  ".
 
        *> Variables for formatted output (Editing Masks)
-       01 WS-FORMATTED-BALANCE     PIC $Z,ZZ9.99.
+       01 WS-FORMATTED-BALANCE     PIC $Z,ZZZ,ZZ9.99.
+
+       *> End-of-file switch and the condition tested against it
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH     PIC X(01)   VALUE "N".
+               88 WS-END-OF-FILE            VALUE "Y".
+           05 WS-VALID-SWITCH   PIC X(01)   VALUE "Y".
+               88 WS-RECORD-IS-VALID        VALUE "Y".
+
+       01 WS-REJECT-REASON      PIC X(30).
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           *> Assigning values to fields
-           MOVE "Bart Simpson"     TO WS-NAME.
-           MOVE 30                 TO WS-AGE.
-           MOVE 1500.75            TO WS-ACCOUNT-BALANCE.
-           MOVE "SAVINGS"          TO WS-ACCOUNT-TYPE.
+
+      *>-----------------------------------------------------------------
+      *> 0000-MAIN-PROCEDURE
+      *> Opens the customer master, drives the read/validate/display
+      *> loop and closes everything down again at end of file.
+      *>-----------------------------------------------------------------
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *>-----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           OPEN INPUT  CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+
+           MOVE "--- CUSTOMER EXCEPTION REPORT ---" TO ER-REPORT-LINE.
+           WRITE ER-REPORT-LINE.
+
+           MOVE "NAME                 REASON" TO ER-REPORT-LINE.
+           WRITE ER-REPORT-LINE.
+
+           DISPLAY "--- Person Financial Record ---".
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 2000-PROCESS-RECORD
+      *> One pass through the loop: validate the record on hand,
+      *> either display it or reject it, then read the next one.
+      *>-----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+
+           PERFORM 4000-VALIDATE-RECORD
+               THRU 4000-EXIT.
+
+           IF WS-RECORD-IS-VALID
+               PERFORM 5000-DISPLAY-RECORD
+                   THRU 5000-EXIT
+           ELSE
+               PERFORM 6000-WRITE-EXCEPTION
+                   THRU 6000-EXIT
+           END-IF.
+
+           PERFORM 3000-READ-RECORD
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 3000-READ-RECORD
+      *> Reads one CUSTOMER-MASTER record and moves it into the
+      *> working record. Sets WS-EOF-SWITCH when the file is
+      *> exhausted.
+      *>-----------------------------------------------------------------
+       3000-READ-RECORD.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE PR-NAME             TO WS-NAME.
+           MOVE PR-AGE              TO WS-AGE.
+           MOVE PR-ACCOUNT-BALANCE  TO WS-ACCOUNT-BALANCE.
+           MOVE PR-ACCOUNT-TYPE     TO WS-ACCOUNT-TYPE.
+
+       3000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4000-VALIDATE-RECORD
+      *> Rejects any record where the age is not a sane value (zero
+      *> or over 120) or the account type is not one we support.
+      *>-----------------------------------------------------------------
+       4000-VALIDATE-RECORD.
+
+           MOVE "Y" TO WS-VALID-SWITCH.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-AGE = ZERO OR WS-AGE > 120
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "INVALID AGE" TO WS-REJECT-REASON
+               GO TO 4000-EXIT
+           END-IF.
+
+           IF NOT WS-ACCOUNT-TYPE-VALID
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "INVALID ACCOUNT TYPE" TO WS-REJECT-REASON
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5000-DISPLAY-RECORD
+      *>-----------------------------------------------------------------
+       5000-DISPLAY-RECORD.
 
            *> Moving a numeric value to a mask variable formats it
            MOVE WS-ACCOUNT-BALANCE TO WS-FORMATTED-BALANCE.
 
-           DISPLAY "--- Person Financial Record ---".
+           DISPLAY " ".
            DISPLAY "Name:    " WS-NAME.
            DISPLAY "Age:     " WS-AGE.
            DISPLAY "Type:    " WS-ACCOUNT-TYPE.
            DISPLAY "Balance: " WS-FORMATTED-BALANCE.
+
+       5000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 6000-WRITE-EXCEPTION
+      *> Logs a rejected record to the exception report instead of
+      *> just dropping it, so bad upstream data gets caught here.
+      *>-----------------------------------------------------------------
+       6000-WRITE-EXCEPTION.
+
+           INITIALIZE ER-REPORT-LINE.
+
+           STRING WS-NAME             DELIMITED BY SIZE
+                   "  "               DELIMITED BY SIZE
+                   WS-REJECT-REASON   DELIMITED BY SIZE
+                   INTO ER-REPORT-LINE
+           END-STRING.
+
+           WRITE ER-REPORT-LINE.
+
+       6000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 9000-TERMINATE
+      *>-----------------------------------------------------------------
+       9000-TERMINATE.
+
            DISPLAY "-------------------------------".
 
-           STOP RUN.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+
+       9000-EXIT.
+           EXIT.
