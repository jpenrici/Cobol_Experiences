@@ -1,82 +1,797 @@
-*>*****************************************************************
-*> Tect Stack:  GnuCOBOL
-*>*****************************************************************
+      *>*****************************************************************
+      *> Program:     Inventory-Example
+      *> Author:      Pet Shop IT - Inventory Team
+      *> Date-Written: 2026-08-08
+      *> Purpose:     Batch inventory valuation report. Reads every
+      *>              item on the ITEM-MASTER file and prints one
+      *>              report line per item plus a grand total.
+      *> Tect Stack:  GnuCOBOL
+      *>
+      *> Modification History
+      *> ---------------------
+      *> 2026-08-08  PS-INV  Replaced the single hard-coded item record
+      *>                     with a real ITEM-MASTER file read in a
+      *>                     loop, so the report scales to the whole
+      *>                     catalog instead of one SKU per compile.
+      *> 2026-08-09  PS-INV  Split the grand total into separate BRL
+      *>                     and USD figures - summing both currencies
+      *>                     into one number was meaningless. Also
+      *>                     stopped a normal (non-RESTART) run from
+      *>                     re-using a stale CHECKPOINT file left
+      *>                     over from a previous run against a
+      *>                     different file, and fixed the REORDER
+      *>                     REPORT header to line up with its data.
+      *> 2026-08-09  PS-INV  RESTART now carries the REORDER REPORT and
+      *>                     the running grand totals forward instead
+      *>                     of restarting them from nothing - a
+      *>                     restarted run was silently reporting only
+      *>                     the segment processed since the last
+      *>                     checkpoint as if it were the whole store.
+      *>                     Widened the USD price/total display fields
+      *>                     so a large converted amount can no longer
+      *>                     be truncated by STRING, and the kit/price
+      *>                     tables now abend with a clear message
+      *>                     instead of silently mispricing kits if the
+      *>                     catalog or bill of materials ever outgrows
+      *>                     them.
+      *> 2026-08-09  PS-INV  Widened WS-MASK-TOTAL - it only held 6
+      *>                     integer digits and was silently dropping
+      *>                     the leading digit of any per-item total of
+      *>                     1,000,000 or more.
+      *>*****************************************************************
 
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. Inventory-Example.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Inventory-Example.
 
-    ENVIRONMENT DIVISION.
-    CONFIGURATION SECTION.
-    SPECIAL-NAMES.
-        *> This swaps the function of comma and decimal point
-        DECIMAL-POINT IS COMMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           *> This swaps the function of comma and decimal point
+           DECIMAL-POINT IS COMMA.
 
-    DATA DIVISION.
-    WORKING-STORAGE SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE
+               ASSIGN TO "ITEM-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-    *> 01 Level defines the main record structure
-    01 WS-ITEM-STRUCTURE.
-        *> 05 Level are subdivision of the record
-        05 WS-ITEM-ID   PIC 9(05) VALUE 10001.
+           SELECT REORDER-REPORT-FILE
+               ASSIGN TO "REORDER-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDER-FILE-STATUS.
 
-        *> Group Item: WS-ITEM-DETALAIS contains sub-fields
-        05 WS-ITEM-DETAILS.
-            10 WS-NAME          PIC X(15) VALUE "Shampoo Cães".
-            10 WS-DESCRIPTION   PIC X(35) VALUE "Shampoo Neutro Cães e Gatos 500 ml".
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
 
-        *> Numeric field with 2 decimal places (V is implicit decimal)
-        05 WS-UNIT-PRICE    PIC 9(04)V99    VALUE 105,20. *> BRL format
+           SELECT BOM-FILE
+               ASSIGN TO "BOM-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOM-FILE-STATUS.
 
-        *> Quantity in stock
-        05 WS-STOCK-QTY     PIC 9(03)   VALUE 058.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY ITEMREC.
 
-        *> Total
-        05 WS-TOTAL-VALUE   PIC 9(07)V99.
+       FD  BOM-FILE.
+           COPY BOMREC.
 
-        *> A constant defined with VALUE
-        05 WS-STORE-NAME    PIC X(10)   VALUE "Pet Shop".
+       FD  REORDER-REPORT-FILE.
+       01  RR-REPORT-LINE          PIC X(60).
 
-    01 WS-DISPLAY_FIELDS.
-        *> Suppress leading zeros
-        05 WS-MASK-QTY       PIC ZZ9.
+       *> Every WS-CHECKPOINT-INTERVAL records, the ID of the last item
+       *> successfully processed - and the running grand totals as of
+       *> that item - are appended here, so a restart run can pick up
+       *> just past it, with the totals it had reached, instead of
+       *> starting the whole store over from item one and total zero.
+       FD  CHECKPOINT-FILE.
+       01  CP-CHECKPOINT-RECORD.
+           05 CP-ITEM-ID            PIC 9(05).
+           05 CP-GRAND-TOTAL-BRL    PIC 9(09)V99.
+           05 CP-GRAND-TOTAL-USD    PIC 9(09)V99.
 
-        *> BRL format simulation
-        05 WS-MASK-PRICE     PIC Z.ZZ9,99.
-        05 WS-PRICE-DISPLAY  PIC X(10).
+       WORKING-STORAGE SECTION.
 
-        05 WS-MASK-TOTAL     PIC ZZZ.ZZ9,99.
-        05 WS-TOTAL-DISPLAY  PIC X(10).
+       *> 01 Level defines the main record structure
+       01 WS-ITEM-STRUCTURE.
+           *> 05 Level are subdivision of the record
+           05 WS-ITEM-ID   PIC 9(05).
 
-    PROCEDURE DIVISION.
-    MAIN-PROCEDURE.
+           *> Group Item: WS-ITEM-DETAILS contains sub-fields
+           05 WS-ITEM-DETAILS.
+               10 WS-NAME          PIC X(15).
+               10 WS-DESCRIPTION   PIC X(35).
 
-        *> Math Operation
-        COMPUTE WS-TOTAL-VALUE = WS-UNIT-PRICE * WS-STOCK-QTY.
+           *> Numeric field with 2 decimal places (V is implicit decimal)
+           05 WS-UNIT-PRICE    PIC 9(04)V99.
 
-        MOVE WS-STOCK-QTY TO WS-MASK-QTY.
+           *> Quantity in stock
+           05 WS-STOCK-QTY     PIC 9(03).
 
-        MOVE WS-UNIT-PRICE TO WS-MASK-PRICE.
-        MOVE WS-TOTAL-VALUE TO WS-MASK-TOTAL.
+           *> Minimum stock quantity before the item must be reordered
+           05 WS-REORDER-LEVEL PIC 9(03).
 
-        INITIALIZE WS-PRICE-DISPLAY WS-TOTAL-DISPLAY.
+           *> ISO currency code the item is priced in (BRL, USD, ...)
+           05 WS-CURRENCY-CODE PIC X(03).
+               88 WS-CURRENCY-IS-USD   VALUE "USD".
 
-        STRING "R$ "  FUNCTION TRIM(WS-MASK-PRICE)
-                DELIMITED BY SIZE
-                INTO WS-PRICE-DISPLAY
-        END-STRING
+           *> "S" = single sellable item, "K" = kit priced from its
+           *> bill of materials instead of from WS-UNIT-PRICE on file
+           05 WS-ITEM-TYPE      PIC X(01).
+               88 WS-ITEM-IS-KIT         VALUE "K".
 
-        STRING "R$ "  FUNCTION TRIM(WS-MASK-TOTAL)
-                DELIMITED BY SIZE
-                INTO WS-TOTAL-DISPLAY
-        END-STRING
+           *> Total for this item
+           05 WS-TOTAL-VALUE   PIC 9(07)V99.
 
-        DISPLAY "--- INVENTORY ITEM REPORT ---"
-        DISPLAY "STORE: " WS-STORE-NAME
-        DISPLAY "ID   : " WS-ITEM-ID
-        DISPLAY "NAME : " WS-NAME
-        DISPLAY "UNIT  PRICE : " WS-PRICE-DISPLAY
-        DISPLAY "STOCK QTY   : " WS-MASK-QTY
-        DISPLAY "TOTAL VALUE : " WS-TOTAL-DISPLAY
-        DISPLAY "----------------------------"
+       *> A constant defined with VALUE
+       01 WS-STORE-NAME    PIC X(10)   VALUE "Pet Shop".
 
-        STOP RUN.
+       *> Grand totals accumulated across the whole file, kept apart
+       *> by currency - BRL and USD items can't be summed into one
+       *> figure without the total meaning nothing.
+       01 WS-GRAND-TOTAL-BRL   PIC 9(09)V99   VALUE ZERO.
+       01 WS-GRAND-TOTAL-USD   PIC 9(09)V99   VALUE ZERO.
+
+       *> End-of-file switch and the condition tested against it
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH    PIC X(01)   VALUE "N".
+               88 WS-END-OF-FILE           VALUE "Y".
+
+       *> Shortfall quantity for the item currently being checked
+       01 WS-SHORTFALL-QTY PIC 9(03).
+       01 WS-MASK-SHORTFALL PIC ZZ9.
+
+       01 WS-DISPLAY_FIELDS.
+           *> Suppress leading zeros
+           05 WS-MASK-QTY       PIC ZZ9.
+
+           *> BRL format simulation
+           05 WS-MASK-PRICE     PIC Z.ZZ9,99.
+           05 WS-PRICE-DISPLAY  PIC X(14).
+
+           05 WS-MASK-TOTAL     PIC Z.ZZZ.ZZ9,99.
+           05 WS-TOTAL-DISPLAY  PIC X(16).
+
+           05 WS-MASK-GRAND-TOTAL  PIC ZZZ.ZZZ.ZZ9,99.
+           05 WS-GRAND-TOTAL-DISPLAY PIC X(18).
+
+           05 WS-GRAND-TOTAL-USD-DISPLAY PIC X(18).
+
+       *> Scratch field used to flip "." and "," when an item is
+       *> priced in USD instead of BRL - see 4100-SWAP-SEPARATORS.
+       *> Wide enough for the grand total mask above, the widest
+       *> mask that ever passes through it.
+       01 WS-SWAP-FIELD     PIC X(14).
+
+       *> Checkpoint / restart controls
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(04)   VALUE 0050.
+       01 WS-RECORD-COUNT          PIC 9(07)   VALUE ZERO.
+       01 WS-CHECKPOINT-QUOTIENT   PIC 9(07).
+       01 WS-CHECKPOINT-REMAINDER  PIC 9(04).
+       01 WS-LAST-CHECKPOINT-ID    PIC 9(05)   VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-BRL   PIC 9(09)V99 VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-USD   PIC 9(09)V99 VALUE ZERO.
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(02).
+       01 WS-REORDER-FILE-STATUS   PIC X(02).
+
+       01 WS-COMMAND-LINE          PIC X(20).
+       01 WS-RESTART-SWITCHES.
+           05 WS-RESTART-SWITCH    PIC X(01)   VALUE "N".
+               88 WS-RESTART-MODE               VALUE "Y".
+           05 WS-CP-EOF-SWITCH     PIC X(01)   VALUE "N".
+               88 WS-CP-END-OF-FILE              VALUE "Y".
+           05 WS-BOM-EOF-SWITCH    PIC X(01)   VALUE "N".
+               88 WS-BOM-END-OF-FILE             VALUE "Y".
+
+       01 WS-BOM-FILE-STATUS       PIC X(02).
+
+      *>-----------------------------------------------------------------
+      *> Kit pricing tables, loaded once from ITEM-MASTER and BOM-
+      *> MASTER before the main report pass so a kit's price can be
+      *> computed from its components without a keyed re-read of
+      *> either file.
+      *>-----------------------------------------------------------------
+       01 WS-PRICE-TABLE.
+           05 WS-PRICE-ENTRY OCCURS 200 TIMES.
+               10 WS-TBL-ITEM-ID       PIC 9(05).
+               10 WS-TBL-UNIT-PRICE    PIC 9(04)V99.
+       01 WS-PRICE-COUNT           PIC 9(04) COMP   VALUE ZERO.
+
+       01 WS-BOM-TABLE.
+           05 WS-BOM-ENTRY OCCURS 400 TIMES.
+               10 WS-TBL-KIT-ID           PIC 9(05).
+               10 WS-TBL-COMPONENT-ID     PIC 9(05).
+               10 WS-TBL-COMPONENT-QTY    PIC 9(03).
+               10 WS-TBL-DISCOUNT-PCT     PIC 9(02)V99.
+       01 WS-BOM-COUNT             PIC 9(04) COMP   VALUE ZERO.
+
+       01 WS-TBL-IDX               PIC 9(04) COMP.
+       01 WS-PRICE-SCAN-IDX        PIC 9(04) COMP.
+
+       01 WS-KIT-SUM               PIC 9(07)V99.
+       01 WS-KIT-DISCOUNT-PCT      PIC 9(02)V99.
+       01 WS-KIT-DISCOUNT-AMT      PIC 9(07)V99.
+
+       01 WS-COMPONENT-LOOKUP-PRICE PIC 9(04)V99.
+       01 WS-LOOKUP-SWITCH          PIC X(01).
+           88 WS-LOOKUP-FOUND                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *>-----------------------------------------------------------------
+      *> 0000-MAIN-PROCEDURE
+      *> Opens the item master, drives the read/print loop and prints
+      *> the grand total once every item has been processed.
+      *>-----------------------------------------------------------------
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-ITEM
+               THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------------
+      *> 0500-LOAD-TABLES
+      *> Reads ITEM-MASTER and BOM-MASTER once each, top to bottom,
+      *> into WORKING-STORAGE tables, before the main report pass
+      *> opens ITEM-MASTER again from the top. Kit pricing then looks
+      *> component prices up from these tables instead of re-reading
+      *> either file by key.
+      *>-----------------------------------------------------------------
+       0500-LOAD-TABLES.
+
+           OPEN INPUT ITEM-MASTER-FILE.
+
+           PERFORM 0510-LOAD-PRICE-ENTRY
+               THRU 0510-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE ITEM-MASTER-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+
+           OPEN INPUT BOM-FILE.
+           IF WS-BOM-FILE-STATUS = "35"
+               GO TO 0500-EXIT
+           END-IF.
+
+           PERFORM 0520-LOAD-BOM-ENTRY
+               THRU 0520-EXIT
+               UNTIL WS-BOM-END-OF-FILE.
+
+           CLOSE BOM-FILE.
+
+       0500-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 0510-LOAD-PRICE-ENTRY
+      *> WS-PRICE-TABLE holds one entry per ITEM-MASTER record, so it
+      *> must be able to hold the whole catalog - if ITEM-MASTER ever
+      *> outgrows the table, the run stops here with a clear message
+      *> instead of silently mispricing every kit from that point on.
+      *>-----------------------------------------------------------------
+       0510-LOAD-PRICE-ENTRY.
+
+           READ ITEM-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 0510-EXIT
+           END-READ.
+
+           IF WS-PRICE-COUNT NOT < 200
+               DISPLAY "*** ABEND: ITEM-MASTER EXCEEDS " ,
+                       "200 ITEMS - WS-PRICE-TABLE IS FULL ***"
+               DISPLAY "INCREASE WS-PRICE-TABLE OCCURS AND RECOMPILE."
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO WS-PRICE-COUNT.
+           MOVE IM-ITEM-ID    TO WS-TBL-ITEM-ID(WS-PRICE-COUNT).
+           MOVE IM-UNIT-PRICE TO WS-TBL-UNIT-PRICE(WS-PRICE-COUNT).
+
+       0510-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 0520-LOAD-BOM-ENTRY
+      *> WS-BOM-TABLE holds one entry per BOM-MASTER line, so it must
+      *> be able to hold the whole bill of materials - if BOM-MASTER
+      *> ever outgrows the table, the run stops here with a clear
+      *> message instead of silently under-pricing kits whose
+      *> components fall past the table boundary.
+      *>-----------------------------------------------------------------
+       0520-LOAD-BOM-ENTRY.
+
+           READ BOM-FILE
+               AT END
+                   MOVE "Y" TO WS-BOM-EOF-SWITCH
+                   GO TO 0520-EXIT
+           END-READ.
+
+           IF WS-BOM-COUNT NOT < 400
+               DISPLAY "*** ABEND: BOM-MASTER EXCEEDS " ,
+                       "400 LINES - WS-BOM-TABLE IS FULL ***"
+               DISPLAY "INCREASE WS-BOM-TABLE OCCURS AND RECOMPILE."
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO WS-BOM-COUNT.
+           MOVE BM-KIT-ITEM-ID       TO WS-TBL-KIT-ID(WS-BOM-COUNT).
+           MOVE BM-COMPONENT-ITEM-ID TO WS-TBL-COMPONENT-ID(WS-BOM-COUNT).
+           MOVE BM-COMPONENT-QTY    TO WS-TBL-COMPONENT-QTY(WS-BOM-COUNT).
+           MOVE BM-DISCOUNT-PERCENT TO WS-TBL-DISCOUNT-PCT(WS-BOM-COUNT).
+
+       0520-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *>-----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE(1:7) = "RESTART"
+               MOVE "Y" TO WS-RESTART-SWITCH
+           END-IF.
+
+           PERFORM 0500-LOAD-TABLES
+               THRU 0500-EXIT.
+
+           OPEN INPUT ITEM-MASTER-FILE.
+
+           PERFORM 1050-OPEN-REORDER-REPORT
+               THRU 1050-EXIT.
+
+           DISPLAY "--- INVENTORY ITEM REPORT ---".
+           DISPLAY "STORE: " WS-STORE-NAME.
+
+           PERFORM 3000-READ-ITEM
+               THRU 3000-EXIT.
+
+      *> A restart run appends to the checkpoint history left by the
+      *> run it is resuming, so a later restart can still find it, and
+      *> picks the running grand totals back up from the checkpoint's
+      *> own record of them - otherwise "GRAND TOTAL" at the end of a
+      *> restarted run would only be the total of the segment
+      *> processed since the last checkpoint, not the whole store.
+      *> Any other run is a fresh pass over the whole file, so its
+      *> checkpoint file is truncated at start-up - otherwise a
+      *> checkpoint left behind by a past run against a *different*
+      *> (or larger) file would still be sitting there the next time
+      *> RESTART is used, and would make the run skip records that
+      *> were never actually processed this time.
+           IF WS-RESTART-MODE
+               PERFORM 1500-LOAD-CHECKPOINT
+                   THRU 1500-EXIT
+               PERFORM 1700-SKIP-TO-CHECKPOINT
+                   THRU 1700-EXIT
+               MOVE WS-LAST-CHECKPOINT-BRL TO WS-GRAND-TOTAL-BRL
+               MOVE WS-LAST-CHECKPOINT-USD TO WS-GRAND-TOTAL-USD
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1050-OPEN-REORDER-REPORT
+      *> A restart run appends to the REORDER REPORT left by the run
+      *> it is resuming, so the listing still carries items reported
+      *> before the last checkpoint instead of losing them the moment
+      *> the file is reopened for a resumed run. Any other run starts
+      *> the report fresh, as it does the whole rest of the pass.
+      *>-----------------------------------------------------------------
+       1050-OPEN-REORDER-REPORT.
+
+           IF WS-RESTART-MODE
+               OPEN EXTEND REORDER-REPORT-FILE
+               IF WS-REORDER-FILE-STATUS = "35"
+                   OPEN OUTPUT REORDER-REPORT-FILE
+                   PERFORM 1060-WRITE-REORDER-HEADER
+                       THRU 1060-EXIT
+               END-IF
+           ELSE
+               OPEN OUTPUT REORDER-REPORT-FILE
+               PERFORM 1060-WRITE-REORDER-HEADER
+                   THRU 1060-EXIT
+           END-IF.
+
+       1050-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1060-WRITE-REORDER-HEADER
+      *>-----------------------------------------------------------------
+       1060-WRITE-REORDER-HEADER.
+
+           MOVE "--- REORDER REPORT ---" TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+           MOVE "ID     NAME             SHORTFALL" TO RR-REPORT-LINE.
+           WRITE RR-REPORT-LINE.
+
+       1060-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1500-LOAD-CHECKPOINT
+      *> Restart mode only: reads every checkpoint ever written and
+      *> keeps the highest item ID seen, which is the last item this
+      *> batch successfully finished before it last stopped.
+      *>-----------------------------------------------------------------
+       1500-LOAD-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               MOVE ZERO TO WS-LAST-CHECKPOINT-ID
+               GO TO 1500-EXIT
+           END-IF.
+
+           PERFORM 1600-READ-CHECKPOINT
+               THRU 1600-EXIT
+               UNTIL WS-CP-END-OF-FILE.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1500-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1600-READ-CHECKPOINT
+      *>-----------------------------------------------------------------
+       1600-READ-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CP-EOF-SWITCH
+                   GO TO 1600-EXIT
+           END-READ.
+
+           MOVE CP-ITEM-ID         TO WS-LAST-CHECKPOINT-ID.
+           MOVE CP-GRAND-TOTAL-BRL TO WS-LAST-CHECKPOINT-BRL.
+           MOVE CP-GRAND-TOTAL-USD TO WS-LAST-CHECKPOINT-USD.
+
+       1600-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 1700-SKIP-TO-CHECKPOINT
+      *> Re-reads the item master from the top, discarding every item
+      *> already accounted for by the last checkpoint, so the report
+      *> and the reorder check only run again for the items the last
+      *> run never got to.
+      *>-----------------------------------------------------------------
+       1700-SKIP-TO-CHECKPOINT.
+
+           PERFORM 3000-READ-ITEM
+               THRU 3000-EXIT
+               UNTIL WS-END-OF-FILE
+                  OR WS-ITEM-ID > WS-LAST-CHECKPOINT-ID.
+
+       1700-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 2000-PROCESS-ITEM
+      *> One pass through the loop: print the item on hand, then
+      *> read the next one ready for the loop test.
+      *>-----------------------------------------------------------------
+       2000-PROCESS-ITEM.
+
+           IF WS-ITEM-IS-KIT
+               PERFORM 5800-PRICE-KIT
+                   THRU 5800-EXIT
+           END-IF.
+
+           PERFORM 4000-PRINT-ITEM-LINE
+               THRU 4000-EXIT.
+
+           PERFORM 5000-REORDER-CHECK
+               THRU 5000-EXIT.
+
+           PERFORM 6000-WRITE-CHECKPOINT
+               THRU 6000-EXIT.
+
+           PERFORM 3000-READ-ITEM
+               THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 3000-READ-ITEM
+      *> Reads one ITEM-MASTER record and moves it into the working
+      *> record. Sets WS-EOF-SWITCH when the file is exhausted.
+      *>-----------------------------------------------------------------
+       3000-READ-ITEM.
+
+           READ ITEM-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE IM-ITEM-ID       TO WS-ITEM-ID.
+           MOVE IM-NAME          TO WS-NAME.
+           MOVE IM-DESCRIPTION   TO WS-DESCRIPTION.
+           MOVE IM-UNIT-PRICE    TO WS-UNIT-PRICE.
+           MOVE IM-STOCK-QTY     TO WS-STOCK-QTY.
+           MOVE IM-REORDER-LEVEL TO WS-REORDER-LEVEL.
+           MOVE IM-CURRENCY-CODE TO WS-CURRENCY-CODE.
+           MOVE IM-ITEM-TYPE     TO WS-ITEM-TYPE.
+
+       3000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4000-PRINT-ITEM-LINE
+      *> Computes the item's extended value, adds it to the grand
+      *> total and prints the report line for this item.
+      *>-----------------------------------------------------------------
+       4000-PRINT-ITEM-LINE.
+
+           COMPUTE WS-TOTAL-VALUE = WS-UNIT-PRICE * WS-STOCK-QTY.
+
+           IF WS-CURRENCY-IS-USD
+               ADD WS-TOTAL-VALUE TO WS-GRAND-TOTAL-USD
+           ELSE
+               ADD WS-TOTAL-VALUE TO WS-GRAND-TOTAL-BRL
+           END-IF.
+
+           MOVE WS-STOCK-QTY  TO WS-MASK-QTY.
+           MOVE WS-UNIT-PRICE TO WS-MASK-PRICE.
+           MOVE WS-TOTAL-VALUE TO WS-MASK-TOTAL.
+
+           INITIALIZE WS-PRICE-DISPLAY WS-TOTAL-DISPLAY.
+
+           IF WS-CURRENCY-IS-USD
+               MOVE WS-MASK-PRICE TO WS-SWAP-FIELD
+               PERFORM 4100-SWAP-SEPARATORS THRU 4100-EXIT
+               STRING "US$ " FUNCTION TRIM(WS-SWAP-FIELD)
+                       DELIMITED BY SIZE
+                       INTO WS-PRICE-DISPLAY
+               END-STRING
+
+               MOVE WS-MASK-TOTAL TO WS-SWAP-FIELD
+               PERFORM 4100-SWAP-SEPARATORS THRU 4100-EXIT
+               STRING "US$ " FUNCTION TRIM(WS-SWAP-FIELD)
+                       DELIMITED BY SIZE
+                       INTO WS-TOTAL-DISPLAY
+               END-STRING
+           ELSE
+               STRING "R$ "  FUNCTION TRIM(WS-MASK-PRICE)
+                       DELIMITED BY SIZE
+                       INTO WS-PRICE-DISPLAY
+               END-STRING
+
+               STRING "R$ "  FUNCTION TRIM(WS-MASK-TOTAL)
+                       DELIMITED BY SIZE
+                       INTO WS-TOTAL-DISPLAY
+               END-STRING
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "ID   : " WS-ITEM-ID.
+           DISPLAY "NAME : " WS-NAME.
+           DISPLAY "UNIT  PRICE : " WS-PRICE-DISPLAY.
+           DISPLAY "STOCK QTY   : " WS-MASK-QTY.
+           DISPLAY "TOTAL VALUE : " WS-TOTAL-DISPLAY.
+
+       4000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 4100-SWAP-SEPARATORS
+      *> SPECIAL-NAMES above sets DECIMAL-POINT IS COMMA for the whole
+      *> program, so every edited mask in WORKING-STORAGE prints the
+      *> BRL way - comma decimal, period thousands separator. Imported
+      *> products are priced in USD, which prints the other way around,
+      *> so for those items WS-SWAP-FIELD is flipped back: "." becomes
+      *> the decimal point and "," becomes the thousands separator.
+      *>-----------------------------------------------------------------
+       4100-SWAP-SEPARATORS.
+
+           INSPECT WS-SWAP-FIELD REPLACING ALL "," BY "#".
+           INSPECT WS-SWAP-FIELD REPLACING ALL "." BY ",".
+           INSPECT WS-SWAP-FIELD REPLACING ALL "#" BY ".".
+
+       4100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5000-REORDER-CHECK
+      *> Compares the item's stock on hand against its reorder level.
+      *> Anything at or below the threshold gets a line on the
+      *> REORDER REPORT with the quantity purchasing needs to bring
+      *> in to get back above the threshold.
+      *>-----------------------------------------------------------------
+       5000-REORDER-CHECK.
+
+           IF WS-STOCK-QTY NOT < WS-REORDER-LEVEL
+               GO TO 5000-EXIT
+           END-IF.
+
+           COMPUTE WS-SHORTFALL-QTY = WS-REORDER-LEVEL - WS-STOCK-QTY.
+
+           MOVE WS-SHORTFALL-QTY TO WS-MASK-SHORTFALL.
+
+           INITIALIZE RR-REPORT-LINE.
+
+           STRING WS-ITEM-ID           DELIMITED BY SIZE
+                   "  "                DELIMITED BY SIZE
+                   WS-NAME             DELIMITED BY SIZE
+                   "  "                DELIMITED BY SIZE
+                   WS-MASK-SHORTFALL   DELIMITED BY SIZE
+                   INTO RR-REPORT-LINE
+           END-STRING.
+
+           WRITE RR-REPORT-LINE.
+
+       5000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 6000-WRITE-CHECKPOINT
+      *> Every WS-CHECKPOINT-INTERVAL items, appends the ID of the
+      *> item just processed - and the running grand totals as of
+      *> that item - to the checkpoint file, so an abend later in the
+      *> run only costs the items since the last one of these, and a
+      *> restart picks the grand totals back up where they left off.
+      *>-----------------------------------------------------------------
+       6000-WRITE-CHECKPOINT.
+
+           ADD 1 TO WS-RECORD-COUNT.
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+
+           IF WS-CHECKPOINT-REMAINDER NOT = ZERO
+               GO TO 6000-EXIT
+           END-IF.
+
+           MOVE WS-ITEM-ID         TO CP-ITEM-ID.
+           MOVE WS-GRAND-TOTAL-BRL TO CP-GRAND-TOTAL-BRL.
+           MOVE WS-GRAND-TOTAL-USD TO CP-GRAND-TOTAL-USD.
+           WRITE CP-CHECKPOINT-RECORD.
+
+       6000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5800-PRICE-KIT
+      *> Computes a kit's WS-UNIT-PRICE as the sum of its components'
+      *> prices (from the WS-PRICE-TABLE loaded at start-up) times
+      *> their quantities, less the kit's discount percentage, so the
+      *> price never has to be maintained by hand.
+      *>-----------------------------------------------------------------
+       5800-PRICE-KIT.
+
+           MOVE ZERO TO WS-KIT-SUM.
+           MOVE ZERO TO WS-KIT-DISCOUNT-PCT.
+
+           PERFORM 5810-ACCUMULATE-COMPONENT
+               THRU 5810-EXIT
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-BOM-COUNT.
+
+           COMPUTE WS-KIT-DISCOUNT-AMT ROUNDED =
+               WS-KIT-SUM * WS-KIT-DISCOUNT-PCT / 100.
+
+           COMPUTE WS-UNIT-PRICE = WS-KIT-SUM - WS-KIT-DISCOUNT-AMT.
+
+       5800-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5810-ACCUMULATE-COMPONENT
+      *> One BOM-MASTER table entry; skipped unless it belongs to the
+      *> kit currently being priced.
+      *>-----------------------------------------------------------------
+       5810-ACCUMULATE-COMPONENT.
+
+           IF WS-TBL-KIT-ID(WS-TBL-IDX) NOT = WS-ITEM-ID
+               GO TO 5810-EXIT
+           END-IF.
+
+           MOVE WS-TBL-DISCOUNT-PCT(WS-TBL-IDX) TO WS-KIT-DISCOUNT-PCT.
+
+           PERFORM 5820-LOOKUP-COMPONENT-PRICE
+               THRU 5820-EXIT.
+
+           IF WS-LOOKUP-FOUND
+               COMPUTE WS-KIT-SUM = WS-KIT-SUM +
+                   (WS-COMPONENT-LOOKUP-PRICE *
+                       WS-TBL-COMPONENT-QTY(WS-TBL-IDX))
+           END-IF.
+
+       5810-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5820-LOOKUP-COMPONENT-PRICE
+      *> Scans WS-PRICE-TABLE for the component item's unit price.
+      *>-----------------------------------------------------------------
+       5820-LOOKUP-COMPONENT-PRICE.
+
+           MOVE "N" TO WS-LOOKUP-SWITCH.
+           MOVE ZERO TO WS-COMPONENT-LOOKUP-PRICE.
+
+           PERFORM 5830-SCAN-PRICE-ENTRY
+               THRU 5830-EXIT
+               VARYING WS-PRICE-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-PRICE-SCAN-IDX > WS-PRICE-COUNT
+                  OR WS-LOOKUP-FOUND.
+
+       5820-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 5830-SCAN-PRICE-ENTRY
+      *>-----------------------------------------------------------------
+       5830-SCAN-PRICE-ENTRY.
+
+           IF WS-TBL-ITEM-ID(WS-PRICE-SCAN-IDX) =
+                   WS-TBL-COMPONENT-ID(WS-TBL-IDX)
+               MOVE WS-TBL-UNIT-PRICE(WS-PRICE-SCAN-IDX)
+                   TO WS-COMPONENT-LOOKUP-PRICE
+               MOVE "Y" TO WS-LOOKUP-SWITCH
+           END-IF.
+
+       5830-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------------
+      *> 9000-TERMINATE
+      *> Closes the files and prints the grand total across the
+      *> store, one per currency - a BRL/USD combined figure would
+      *> not mean anything.
+      *>-----------------------------------------------------------------
+       9000-TERMINATE.
+
+           MOVE WS-GRAND-TOTAL-BRL TO WS-MASK-GRAND-TOTAL.
+
+           INITIALIZE WS-GRAND-TOTAL-DISPLAY.
+
+           STRING "R$ "  FUNCTION TRIM(WS-MASK-GRAND-TOTAL)
+                   DELIMITED BY SIZE
+                   INTO WS-GRAND-TOTAL-DISPLAY
+           END-STRING
+
+           MOVE WS-GRAND-TOTAL-USD TO WS-MASK-GRAND-TOTAL.
+           MOVE WS-MASK-GRAND-TOTAL TO WS-SWAP-FIELD.
+           PERFORM 4100-SWAP-SEPARATORS THRU 4100-EXIT.
+
+           INITIALIZE WS-GRAND-TOTAL-USD-DISPLAY.
+
+           STRING "US$ " FUNCTION TRIM(WS-SWAP-FIELD)
+                   DELIMITED BY SIZE
+                   INTO WS-GRAND-TOTAL-USD-DISPLAY
+           END-STRING
+
+           DISPLAY "----------------------------".
+           DISPLAY "GRAND TOTAL (BRL) : " WS-GRAND-TOTAL-DISPLAY.
+           DISPLAY "GRAND TOTAL (USD) : " WS-GRAND-TOTAL-USD-DISPLAY.
+           DISPLAY "----------------------------".
+
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE REORDER-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-EXIT.
+           EXIT.
